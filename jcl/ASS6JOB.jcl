@@ -0,0 +1,34 @@
+//ASS6JOB  JOB  (ACCTNO),'ASS6 BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  RUNS THE ASS6 SYMBOLIC EXPRESSION EVALUATOR UNATTENDED AGAINST
+//*  THE DAILY TRANSACTION EXTRACT.  THE SYSIN CONTROL CARD SELECTS
+//*  THE RUN MODE:
+//*      P  =  NORMAL PRODUCTION PASS OVER TRANSIN
+//*      T  =  REGRESSION TEST PASS - WRITES TESTRPT, IGNORES TRANSIN
+//*  OPERATIONS CHANGES THE CARD TO SWITCH MODES - NO SOURCE CHANGE
+//*  OR RECOMPILE IS NEEDED.
+//*
+//STEP010  EXEC PGM=ASS6
+//STEPLIB  DD DSN=PROD.ASS6.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.ASS6.TRANS.DAILY,DISP=SHR
+//RESLTOUT DD DSN=PROD.ASS6.RESULTS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA
+//EXCPOUT  DD DSN=PROD.ASS6.EXCEPTIONS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),UNIT=SYSDA
+//AUDITOUT DD DSN=PROD.ASS6.AUDIT.DAILY(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA
+//ERROROUT DD DSN=PROD.ASS6.BADSYM,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),UNIT=SYSDA
+//TESTRPT  DD DSN=PROD.ASS6.TESTRPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),UNIT=SYSDA
+//SYSIN    DD *
+P
+/*
+//SYSOUT   DD SYSOUT=*
+//
