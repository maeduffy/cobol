@@ -1,183 +1,711 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    Ass6.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 IN1 PIC X(5).
-       01 IN2 PIC X(5).
-       01 A PIC S9(9).
-       01 B PIC S9(9).
-       01 C PIC S9(9).
-       01 RESULT PIC X(9).
-       01 SYM PIC A(3).
-       01 TESTING PIC S9(9) VALUE 1.
-       01 IF_FLAG PIC 9(1) VALUE 0.
-
-       PROCEDURE DIVISION.
-           MAIN. 
-           IF TESTING > 1 THEN
-                GO TO TESTS
-           END-IF.
-
-           ACCEPT SYM
-
-           IF SYM = "if" THEN
-                MOVE 1 TO IF_FLAG
-                ACCEPT IN1
-
-                IF IN1 = "true" THEN
-                    MOVE "true" TO RESULT
-                ELSE IF IN1 = "false" THEN
-                    MOVE "false" TO RESULT
-                ELSE
-                    MOVE IN1 TO SYM
-                    GO TO PARSE
-                END-IF
-           ELSE
-                GO TO PARSE
-           END-IF.
-
-           CONDITIONAL_BRANCH.
-           ACCEPT IN1
-           ACCEPT IN2
-
-           IF RESULT = "true" THEN
-               MOVE IN1 TO RESULT
-               GO TO FINISH
-           ELSE IF RESULT = "false" THEN
-               MOVE IN2 TO RESULT  
-               GO TO FINISH
-           ELSE
-               DISPLAY "You can't do that!"
-           END-IF.
-           STOP RUN. 
-           
-           FINISH.
-           DISPLAY RESULT.
-           STOP RUN.
-
-           BINOP.
-           IF SYM = '-' THEN
-                SUBTRACT B FROM A GIVING C
-                MOVE C TO RESULT
-           ELSE IF SYM = '+' THEN
-                ADD A B GIVING C
-                MOVE C TO RESULT
-           ELSE IF SYM = '*' THEN
-                MULTIPLY A BY B GIVING C
-                MOVE C TO RESULT
-           ELSE IF SYM = '/' THEN
-                DIVIDE A BY B GIVING C
-                MOVE C TO RESULT
-           ELSE IF SYM = 'eq?' THEN
-                IF A = B THEN
-                    MOVE "true" TO RESULT
-                ELSE
-                    MOVE "false" TO RESULT
-                END-IF
-           ELSE IF SYM = "<=" THEN
-                IF A <= B THEN
-                    MOVE "true" TO RESULT
-                ELSE
-                    MOVE "false" TO RESULT
-                END-IF
-           ELSE
-                DISPLAY "Fuck this shit."
-           END-IF.
-
-           IF IF_FLAG = 1 THEN
-               GO TO CONDITIONAL_BRANCH
-           ELSE
-               GO TO FINISH TEST1 TEST2 TEST3 TEST4 TEST5
-               TEST6 TEST7 DEPENDING TESTING
-           END-IF.
-
-           TESTS.
-           MOVE '+' TO SYM
-           MOVE 4 TO A
-           MOVE 2 TO B
-           GO TO BINOP.
-           TEST1.
-           IF RESULT = 000000006 THEN
-                MOVE '/' TO SYM
-                MOVE 3 TO TESTING
-                GO TO BINOP
-           ELSE
-                DISPLAY "Test 1 failed."
-           END-IF.
-
-           TEST2.
-           IF RESULT = 000000002 THEN
-               MOVE '-' TO SYM
-               MOVE 4 TO TESTING
-               GO TO BINOP
-           ELSE
-               DISPLAY "Test 2 failed."
-           END-IF.
-
-           TEST3.
-           IF RESULT = 000000002 THEN
-                MOVE '*' TO SYM
-                MOVE 5 TO TESTING
-                GO TO BINOP
-           ELSE
-                DISPLAY "Test 3 failed."
-           END-IF.
-
-           TEST4.
-           IF RESULT = 000000008 THEN
-                MOVE 'eq?' TO SYM
-                MOVE 6 TO TESTING
-                GO TO BINOP
-           ELSE
-               DISPLAY "Test 4 failed."
-           END-IF.
-
-           TEST5.
-           IF RESULT = "false" THEN
-                MOVE '<=' TO SYM
-                MOVE 7 TO TESTING
-                GO TO BINOP
-            ELSE
-                DISPLAY "Test 5 failed."
-            END-IF.
-
-           TEST6.
-           IF RESULT = "false" THEN
-               MOVE 2 TO A
-               MOVE 8 TO TESTING
-               GO TO BINOP
-           ELSE
-               DISPLAY "Test 6 failed."
-           END-IF.
-
-           TEST7.
-           IF RESULT = "true" THEN
-              DISPLAY "All tests passed!"
-           ELSE
-              DISPLAY "Test 7 failed."
-           END-IF.
-           STOP RUN.
-
-           PARSE.
-           ACCEPT IN1
-           ACCEPT IN2
-
-           IF IN1 = "true" THEN
-               MOVE 1 TO A
-           ELSE IF IN1 = "false" THEN
-               MOVE 0 TO A 
-           ELSE
-               MOVE IN1 TO A
-           END-IF.
-
-           IF IN2 = "true" THEN
-               MOVE 1 TO B
-           ELSE IF IN2 = "false" THEN
-               MOVE 0 TO B
-           ELSE
-               MOVE IN2 TO B
-           END-IF.
-
-           GO TO BINOP.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    Ass6.
+000030 AUTHOR.        D L HARTMAN.
+000040 INSTALLATION.  BATCH PROCESSING GROUP.
+000050 DATE-WRITTEN.  03/14/2019.
+000060 DATE-COMPILED.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   DATE       INIT  DESCRIPTION
+000100*   03/14/2019 DLH   ORIGINAL CONSOLE-DRIVEN VERSION - ACCEPTS
+000110*                    ONE SYM/IN1/IN2 EXPRESSION PER RUN.
+000120*   08/08/2026 DLH   CONVERTED TO BATCH TRANSACTION FILE
+000130*                    PROCESSING.  ADDED DECIMAL ARITHMETIC, SIZE
+000140*                    ERROR TRAPPING, A DAILY AUDIT LOG, EXTRA
+000150*                    COMPARISON/LOGICAL OPERATORS, ONE-DEEP
+000160*                    EXPRESSION NESTING, THE SHARED TRANREC
+000170*                    COPYBOOK, A REGRESSION REPORT FOR THE TESTS
+000180*                    SUITE, AND A CONTROL-CARD DRIVEN RUN MODE.
+000190*---------------------------------------------------------------
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER.   IBM-370.
+000230 OBJECT-COMPUTER.   IBM-370.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT CONTROL-FILE   ASSIGN TO SYSIN
+000270         ORGANIZATION IS SEQUENTIAL.
+000280     SELECT TRANS-FILE     ASSIGN TO TRANSIN
+000290         ORGANIZATION IS SEQUENTIAL.
+000300     SELECT RESULT-FILE    ASSIGN TO RESLTOUT
+000310         ORGANIZATION IS SEQUENTIAL.
+000320     SELECT EXCEPT-FILE    ASSIGN TO EXCPOUT
+000330         ORGANIZATION IS SEQUENTIAL.
+000340     SELECT AUDIT-FILE     ASSIGN TO AUDITOUT
+000350         ORGANIZATION IS SEQUENTIAL.
+000360     SELECT ERROR-FILE     ASSIGN TO ERROROUT
+000370         ORGANIZATION IS SEQUENTIAL.
+000380     SELECT REPORT-FILE    ASSIGN TO TESTRPT
+000390         ORGANIZATION IS SEQUENTIAL.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  CONTROL-FILE
+000440     LABEL RECORDS ARE STANDARD.
+000450 01  CONTROL-RECORD.
+000460     05  CTL-RUN-MODE               PIC X(01).
+000470     05  FILLER                     PIC X(79).
+000480
+000490 FD  TRANS-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000510 COPY TRANREC.
+000520
+000530 FD  RESULT-FILE
+000540     LABEL RECORDS ARE STANDARD.
+000550 01  RSLT-RECORD.
+000560     05  RSLT-REC-ID                PIC 9(06).
+000570     05  RSLT-SYM                   PIC X(03).
+000580     05  RSLT-OPERAND-1             PIC X(20).
+000590     05  RSLT-OPERAND-2             PIC X(20).
+000600     05  RSLT-OPERAND-3             PIC X(20).
+000610     05  RSLT-RESULT                PIC X(12).
+000620
+000630 FD  EXCEPT-FILE
+000640     LABEL RECORDS ARE STANDARD.
+000650 01  EXCP-RECORD.
+000660     05  EXCP-REC-ID                PIC 9(06).
+000670     05  EXCP-SYM                   PIC X(03).
+000680     05  EXCP-A                     PIC S9(7)V99.
+000690     05  EXCP-B                     PIC S9(7)V99.
+000700     05  EXCP-REASON                PIC X(30).
+000710
+000720 FD  AUDIT-FILE
+000730     LABEL RECORDS ARE STANDARD.
+000740 01  AUDIT-RECORD.
+000750     05  AUDIT-DATE                 PIC 9(06).
+000760     05  AUDIT-TIME                 PIC 9(08).
+000770     05  AUDIT-REC-ID               PIC 9(06).
+000780     05  AUDIT-SYM                  PIC X(03).
+000790     05  AUDIT-A                    PIC S9(7)V99.
+000800     05  AUDIT-B                    PIC S9(7)V99.
+000810     05  AUDIT-RESULT               PIC X(12).
+000820
+000830 FD  ERROR-FILE
+000840     LABEL RECORDS ARE STANDARD.
+000850 01  ERR-RECORD.
+000860     05  ERR-REC-ID                 PIC 9(06).
+000870     05  ERR-BAD-SYM                PIC X(20).
+000880     05  ERR-MESSAGE                PIC X(30).
+000890
+000900 FD  REPORT-FILE
+000910     LABEL RECORDS ARE STANDARD.
+000920 01  RPT-RECORD                     PIC X(60).
+000930
+000940 WORKING-STORAGE SECTION.
+000950 77  WS-REC-COUNT                   PIC 9(06) COMP VALUE ZERO.
+000960 77  WS-PASS-COUNT                  PIC 9(02) VALUE ZERO.
+000970 77  WS-FAIL-COUNT                  PIC 9(02) VALUE ZERO.
+000980
+000990 01  WS-SWITCHES.
+001000     05  WS-EOF-SW                  PIC X(01) VALUE "N".
+001010         88  WS-EOF                           VALUE "Y".
+001020     05  WS-CTL-EOF-SW              PIC X(01) VALUE "N".
+001030         88  WS-CTL-EOF                       VALUE "Y".
+001040     05  WS-ERROR-SW                PIC X(01) VALUE "N".
+001050         88  WS-SIZE-ERROR                    VALUE "Y".
+001060         88  WS-NO-SIZE-ERROR                 VALUE "N".
+001070     05  WS-BAD-SYM-SW              PIC X(01) VALUE "N".
+001080         88  WS-BAD-SYM                       VALUE "Y".
+001090     05  WS-NEST-ERROR-SW           PIC X(01) VALUE "N".
+001100         88  WS-NEST-FAILED                   VALUE "Y".
+001110
+001120 01  WS-RUN-MODE                    PIC X(01) VALUE "P".
+001130     88  WS-MODE-TEST                         VALUE "T".
+001140     88  WS-MODE-PRODUCTION                   VALUE "P".
+001150
+001160 01  IN1                            PIC X(20).
+001170 01  IN2                            PIC X(20).
+001180 01  IN3                            PIC X(20).
+001190 01  A                              PIC S9(7)V99.
+001200 01  B                              PIC S9(7)V99.
+001210 01  C                              PIC S9(7)V99.
+001220 01  RESULT                         PIC X(12).
+001230 01  RESULT-EDIT                    PIC -ZZZZZZ9.99.
+001240 01  SYM                            PIC X(03).
+001250
+001260 01  WS-SAVE-SYM                    PIC X(03).
+001270 01  WS-SAVE-A                      PIC S9(7)V99.
+001280
+001290 01  WS-NEST-TEXT                   PIC X(18).
+001300 01  WS-NEST-SYM                    PIC X(03).
+001310 01  WS-NEST-OP1                    PIC X(18).
+001320 01  WS-NEST-OP2                    PIC X(18).
+001330
+001340 01  WS-LITERAL-TEXT                PIC X(20).
+001350 01  WS-LITERAL-VALUE               PIC S9(7)V99.
+001360
+001370 01  WS-TEST-NAME                   PIC X(08).
+001380 01  WS-RPT-LINE                    PIC X(60).
+001390
+001400 PROCEDURE DIVISION.
+001410*===============================================================
+001420* MAIN - OPENS THE FILE SET, PICKS UP THE RUN MODE FROM THE
+001430* SYSIN CONTROL CARD, AND EITHER RUNS THE REGRESSION SUITE OR
+001440* LOOPS OVER THE TRANSACTION FILE ONE RECORD AT A TIME.
+001450*===============================================================
+001460     MAIN.
+001470     PERFORM READ-CONTROL-CARD THRU READ-CONTROL-CARD-EXIT.
+001480     PERFORM OPEN-FILES THRU OPEN-FILES-EXIT.
+001490
+001500     IF WS-MODE-TEST THEN
+001510          GO TO TESTS
+001520     END-IF.
+001530
+001540     OPEN INPUT  TRANS-FILE.
+001550     OPEN OUTPUT RESULT-FILE.
+001560     PERFORM READ-TRANSACTION THRU READ-TRANSACTION-EXIT.
+001570     PERFORM EVALUATE-TRANSACTION THRU EVALUATE-TRANSACTION-EXIT
+001580         UNTIL WS-EOF.
+001590     CLOSE TRANS-FILE RESULT-FILE.
+001600
+001610     PERFORM CLOSE-FILES THRU CLOSE-FILES-EXIT.
+001620     STOP RUN.
+001630
+001640*---------------------------------------------------------------
+001650* EVALUATE-TRANSACTION - ONE PASS OF WHAT MAIN/PARSE/BINOP/
+001660* CONDITIONAL_BRANCH/FINISH USED TO DO FOR A SINGLE KEYED-IN
+001670* EXPRESSION, NOW DRIVEN FROM THE CURRENT TRAN-RECORD.
+001680*---------------------------------------------------------------
+001690     EVALUATE-TRANSACTION.
+001700     ADD 1 TO WS-REC-COUNT.
+001710     MOVE "N" TO WS-BAD-SYM-SW.
+001720     MOVE TRAN-SYM TO SYM.
+001730     MOVE TRAN-OPERAND-1 TO IN1.
+001740     MOVE TRAN-OPERAND-2 TO IN2.
+001750     MOVE TRAN-OPERAND-3 TO IN3.
+001760
+001770     IF SYM = "if" THEN
+001780          PERFORM RESOLVE-CONDITION THRU RESOLVE-CONDITION-EXIT
+001790          GO TO CONDITIONAL_BRANCH
+001800     ELSE
+001810          PERFORM EVAL-EXPR THRU EVAL-EXPR-EXIT
+001820          GO TO FINISH
+001830     END-IF.
+001840
+001850     EVALUATE-TRANSACTION-EXIT.
+001860     EXIT.
+001870
+001880     CONDITIONAL_BRANCH.
+001890     IF RESULT = "true" THEN
+001900         MOVE IN2 TO RESULT
+001910     ELSE IF RESULT = "false" THEN
+001920         MOVE IN3 TO RESULT
+001930     ELSE
+001940         DISPLAY "You can't do that!"
+001950         MOVE SPACES TO RESULT
+001960     END-IF.
+001970     GO TO FINISH.
+001980
+001990     FINISH.
+002000     PERFORM WRITE-RESULT-RECORD THRU WRITE-RESULT-RECORD-EXIT.
+002010     PERFORM READ-TRANSACTION THRU READ-TRANSACTION-EXIT.
+002020     GO TO EVALUATE-TRANSACTION-EXIT.
+002030
+002040*---------------------------------------------------------------
+002050* EVAL-EXPR - RESOLVES BOTH OPERANDS (LITERAL, TRUE/FALSE, OR A
+002060* ONE-DEEP PARENTHESIZED SUB-EXPRESSION) AND APPLIES SYM TO THEM.
+002070*---------------------------------------------------------------
+002080     EVAL-EXPR.
+002090     MOVE "N" TO WS-NEST-ERROR-SW.
+002100     PERFORM RESOLVE-OPERAND-1 THRU RESOLVE-OPERAND-1-EXIT.
+002110     PERFORM RESOLVE-OPERAND-2 THRU RESOLVE-OPERAND-2-EXIT.
+002120     IF WS-NEST-FAILED THEN
+002130          MOVE "ERROR" TO RESULT
+002140     ELSE
+002150          PERFORM BINOP THRU BINOP-EXIT
+002160     END-IF.
+002170     EVAL-EXPR-EXIT.
+002180     EXIT.
+002190
+002200     RESOLVE-OPERAND-1.
+002210     IF IN1(1:1) = "(" THEN
+002220          MOVE SYM TO WS-SAVE-SYM
+002230          MOVE IN1(2:18) TO WS-NEST-TEXT
+002240          UNSTRING WS-NEST-TEXT DELIMITED BY SPACE OR ")"
+002250              INTO WS-NEST-SYM WS-NEST-OP1 WS-NEST-OP2
+002260          END-UNSTRING
+002270          MOVE WS-NEST-OP1 TO WS-LITERAL-TEXT
+002280          PERFORM RESOLVE-LITERAL THRU RESOLVE-LITERAL-EXIT
+002290          MOVE WS-LITERAL-VALUE TO A
+002300          MOVE WS-NEST-OP2 TO WS-LITERAL-TEXT
+002310          PERFORM RESOLVE-LITERAL THRU RESOLVE-LITERAL-EXIT
+002320          MOVE WS-LITERAL-VALUE TO B
+002330          MOVE WS-NEST-SYM TO SYM
+002340          PERFORM BINOP THRU BINOP-EXIT
+002350          IF WS-SIZE-ERROR OR WS-BAD-SYM THEN
+002360              MOVE "Y" TO WS-NEST-ERROR-SW
+002370          ELSE IF RESULT = "true" THEN
+002380              MOVE 1 TO A
+002390          ELSE IF RESULT = "false" THEN
+002400              MOVE 0 TO A
+002410          ELSE
+002420              MOVE C TO A
+002430          END-IF
+002440          MOVE WS-SAVE-SYM TO SYM
+002450     ELSE
+002460          MOVE IN1 TO WS-LITERAL-TEXT
+002470          PERFORM RESOLVE-LITERAL THRU RESOLVE-LITERAL-EXIT
+002480          MOVE WS-LITERAL-VALUE TO A
+002490     END-IF.
+002500     RESOLVE-OPERAND-1-EXIT.
+002510     EXIT.
+002520
+002530     RESOLVE-OPERAND-2.
+002540     IF IN2(1:1) = "(" THEN
+002550          MOVE SYM TO WS-SAVE-SYM
+002560          MOVE A TO WS-SAVE-A
+002570          MOVE IN2(2:18) TO WS-NEST-TEXT
+002580          UNSTRING WS-NEST-TEXT DELIMITED BY SPACE OR ")"
+002590              INTO WS-NEST-SYM WS-NEST-OP1 WS-NEST-OP2
+002600          END-UNSTRING
+002610          MOVE WS-NEST-OP1 TO WS-LITERAL-TEXT
+002620          PERFORM RESOLVE-LITERAL THRU RESOLVE-LITERAL-EXIT
+002630          MOVE WS-LITERAL-VALUE TO A
+002640          MOVE WS-NEST-OP2 TO WS-LITERAL-TEXT
+002650          PERFORM RESOLVE-LITERAL THRU RESOLVE-LITERAL-EXIT
+002660          MOVE WS-LITERAL-VALUE TO B
+002670          MOVE WS-NEST-SYM TO SYM
+002680          PERFORM BINOP THRU BINOP-EXIT
+002690          IF WS-SIZE-ERROR OR WS-BAD-SYM THEN
+002700              MOVE "Y" TO WS-NEST-ERROR-SW
+002710          ELSE IF RESULT = "true" THEN
+002720              MOVE 1 TO B
+002730          ELSE IF RESULT = "false" THEN
+002740              MOVE 0 TO B
+002750          ELSE
+002760              MOVE C TO B
+002770          END-IF
+002780          MOVE WS-SAVE-SYM TO SYM
+002790          MOVE WS-SAVE-A TO A
+002800     ELSE
+002810          MOVE IN2 TO WS-LITERAL-TEXT
+002820          PERFORM RESOLVE-LITERAL THRU RESOLVE-LITERAL-EXIT
+002830          MOVE WS-LITERAL-VALUE TO B
+002840     END-IF.
+002850     RESOLVE-OPERAND-2-EXIT.
+002860     EXIT.
+002870
+002880*---------------------------------------------------------------
+002890* RESOLVE-CONDITION - THE "IF" PATH'S CONDITION OPERAND, WHICH
+002900* MAY BE A LITERAL TRUE/FALSE OR A ONE-DEEP COMPARISON LIKE
+002910* (EQ? 2 2).  LEAVES ITS ANSWER IN RESULT.
+002920*---------------------------------------------------------------
+002930     RESOLVE-CONDITION.
+002940     IF IN1 = "true" THEN
+002950          MOVE "true" TO RESULT
+002960          MOVE ZERO TO A
+002970          MOVE ZERO TO B
+002980          PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EXIT
+002990     ELSE IF IN1 = "false" THEN
+003000          MOVE "false" TO RESULT
+003010          MOVE ZERO TO A
+003020          MOVE ZERO TO B
+003030          PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EXIT
+003040     ELSE IF IN1(1:1) = "(" THEN
+003050          MOVE SYM TO WS-SAVE-SYM
+003060          MOVE IN1(2:18) TO WS-NEST-TEXT
+003070          UNSTRING WS-NEST-TEXT DELIMITED BY SPACE OR ")"
+003080              INTO WS-NEST-SYM WS-NEST-OP1 WS-NEST-OP2
+003090          END-UNSTRING
+003100          MOVE WS-NEST-OP1 TO WS-LITERAL-TEXT
+003110          PERFORM RESOLVE-LITERAL THRU RESOLVE-LITERAL-EXIT
+003120          MOVE WS-LITERAL-VALUE TO A
+003130          MOVE WS-NEST-OP2 TO WS-LITERAL-TEXT
+003140          PERFORM RESOLVE-LITERAL THRU RESOLVE-LITERAL-EXIT
+003150          MOVE WS-LITERAL-VALUE TO B
+003160          MOVE WS-NEST-SYM TO SYM
+003170          PERFORM BINOP THRU BINOP-EXIT
+003180          IF WS-SIZE-ERROR OR WS-BAD-SYM THEN
+003190               MOVE SPACES TO RESULT
+003200          END-IF
+003210          MOVE WS-SAVE-SYM TO SYM
+003220     ELSE
+003230          MOVE "Y" TO WS-BAD-SYM-SW
+003240          MOVE WS-REC-COUNT TO ERR-REC-ID
+003250          MOVE IN1 TO ERR-BAD-SYM
+003260          MOVE "UNRECOGNIZED OPERATOR" TO ERR-MESSAGE
+003270          WRITE ERR-RECORD
+003280          MOVE SPACES TO RESULT
+003290     END-IF.
+003300     RESOLVE-CONDITION-EXIT.
+003310     EXIT.
+003320
+003330*---------------------------------------------------------------
+003340* RESOLVE-LITERAL - TURNS AN OPERAND'S TEXT (WS-LITERAL-TEXT)
+003350* INTO A NUMERIC VALUE (WS-LITERAL-VALUE): TRUE/FALSE BECOME
+003360* 1/0, ANYTHING ELSE IS TAKEN AS A SIGNED DECIMAL NUMBER.
+003370*---------------------------------------------------------------
+003380     RESOLVE-LITERAL.
+003390     IF WS-LITERAL-TEXT = "true" THEN
+003400          MOVE 1 TO WS-LITERAL-VALUE
+003410     ELSE IF WS-LITERAL-TEXT = "false" THEN
+003420          MOVE 0 TO WS-LITERAL-VALUE
+003430     ELSE
+003440          COMPUTE WS-LITERAL-VALUE =
+003450              FUNCTION NUMVAL(WS-LITERAL-TEXT)
+003460     END-IF.
+003470     RESOLVE-LITERAL-EXIT.
+003480     EXIT.
+003490
+003500*===============================================================
+003510* BINOP - APPLIES SYM TO A AND B, LEAVING THE ANSWER IN C (FOR
+003520* ARITHMETIC) AND/OR RESULT (TEXT FORM, INCLUDING TRUE/FALSE).
+003530* ZERO-DIVIDE AND OVERFLOW ARE TRAPPED AND ROUTED TO THE
+003540* EXCEPTIONS FILE, AN UNRECOGNIZED SYM IS ROUTED TO THE ERROR
+003550* FILE, AND EVERY CALL THAT REACHES THIS POINT (GOOD OR BAD) IS
+003560* APPENDED TO THE DAILY AUDIT FILE.
+003570*===============================================================
+003580     BINOP.
+003590     MOVE "N" TO WS-ERROR-SW.
+003600     MOVE "N" TO WS-BAD-SYM-SW.
+003610     IF SYM = '-' THEN
+003620          SUBTRACT B FROM A GIVING C
+003630              ON SIZE ERROR
+003640                  MOVE "Y" TO WS-ERROR-SW
+003650          END-SUBTRACT
+003660     ELSE IF SYM = '+' THEN
+003670          ADD A B GIVING C
+003680              ON SIZE ERROR
+003690                  MOVE "Y" TO WS-ERROR-SW
+003700          END-ADD
+003710     ELSE IF SYM = '*' THEN
+003720          MULTIPLY A BY B GIVING C
+003730              ON SIZE ERROR
+003740                  MOVE "Y" TO WS-ERROR-SW
+003750          END-MULTIPLY
+003760     ELSE IF SYM = '/' THEN
+003770          DIVIDE A BY B GIVING C
+003780              ON SIZE ERROR
+003790                  MOVE "Y" TO WS-ERROR-SW
+003800          END-DIVIDE
+003810     ELSE IF SYM = 'eq?' THEN
+003820          IF A = B THEN
+003830              MOVE "true" TO RESULT
+003840          ELSE
+003850              MOVE "false" TO RESULT
+003860          END-IF
+003870     ELSE IF SYM = "<=" THEN
+003880          IF A <= B THEN
+003890              MOVE "true" TO RESULT
+003900          ELSE
+003910              MOVE "false" TO RESULT
+003920          END-IF
+003930     ELSE IF SYM = ">=" THEN
+003940          IF A >= B THEN
+003950              MOVE "true" TO RESULT
+003960          ELSE
+003970              MOVE "false" TO RESULT
+003980          END-IF
+003990     ELSE IF SYM = "<" THEN
+004000          IF A < B THEN
+004010              MOVE "true" TO RESULT
+004020          ELSE
+004030              MOVE "false" TO RESULT
+004040          END-IF
+004050     ELSE IF SYM = ">" THEN
+004060          IF A > B THEN
+004070              MOVE "true" TO RESULT
+004080          ELSE
+004090              MOVE "false" TO RESULT
+004100          END-IF
+004110     ELSE IF SYM = "<>" THEN
+004120          IF A NOT = B THEN
+004130              MOVE "true" TO RESULT
+004140          ELSE
+004150              MOVE "false" TO RESULT
+004160          END-IF
+004170     ELSE IF SYM = "and" THEN
+004180          IF A NOT = 0 AND B NOT = 0 THEN
+004190              MOVE "true" TO RESULT
+004200          ELSE
+004210              MOVE "false" TO RESULT
+004220          END-IF
+004230     ELSE IF SYM = "or" THEN
+004240          IF A NOT = 0 OR B NOT = 0 THEN
+004250              MOVE "true" TO RESULT
+004260          ELSE
+004270              MOVE "false" TO RESULT
+004280          END-IF
+004290     ELSE
+004300          PERFORM LOG-BAD-SYM THRU LOG-BAD-SYM-EXIT
+004310     END-IF.
+004320
+004330     IF WS-SIZE-ERROR THEN
+004340          PERFORM LOG-EXCEPTION THRU LOG-EXCEPTION-EXIT
+004350          MOVE "ERROR" TO RESULT
+004360     ELSE
+004370          IF SYM = '-' OR SYM = '+' OR SYM = '*' OR SYM = '/' THEN
+004380               MOVE C TO RESULT-EDIT
+004390               MOVE RESULT-EDIT TO RESULT
+004400          END-IF
+004410     END-IF.
+004420
+004430     IF NOT WS-BAD-SYM AND NOT WS-MODE-TEST THEN
+004440          PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EXIT
+004450     END-IF.
+004460     BINOP-EXIT.
+004470     EXIT.
+004480
+004490     LOG-BAD-SYM.
+004500     MOVE "Y" TO WS-BAD-SYM-SW.
+004510     MOVE WS-REC-COUNT TO ERR-REC-ID.
+004520     MOVE SYM TO ERR-BAD-SYM.
+004530     MOVE "UNRECOGNIZED OPERATOR" TO ERR-MESSAGE.
+004540     WRITE ERR-RECORD.
+004550     MOVE SPACES TO RESULT.
+004560     LOG-BAD-SYM-EXIT.
+004570     EXIT.
+004580
+004590     LOG-EXCEPTION.
+004600     MOVE WS-REC-COUNT TO EXCP-REC-ID.
+004610     MOVE SYM TO EXCP-SYM.
+004620     MOVE A TO EXCP-A.
+004630     MOVE B TO EXCP-B.
+004640     MOVE "DIVIDE BY ZERO OR OVERFLOW" TO EXCP-REASON.
+004650     WRITE EXCP-RECORD.
+004660     LOG-EXCEPTION-EXIT.
+004670     EXIT.
+004680
+004690     WRITE-AUDIT-RECORD.
+004700     ACCEPT AUDIT-DATE FROM DATE.
+004710     ACCEPT AUDIT-TIME FROM TIME.
+004720     MOVE WS-REC-COUNT TO AUDIT-REC-ID.
+004730     MOVE SYM TO AUDIT-SYM.
+004740     MOVE A TO AUDIT-A.
+004750     MOVE B TO AUDIT-B.
+004760     MOVE RESULT TO AUDIT-RESULT.
+004770     WRITE AUDIT-RECORD.
+004780     WRITE-AUDIT-RECORD-EXIT.
+004790     EXIT.
+004800
+004810     WRITE-RESULT-RECORD.
+004820     MOVE SPACES TO RSLT-RECORD.
+004830     MOVE WS-REC-COUNT TO RSLT-REC-ID.
+004840     MOVE SYM TO RSLT-SYM.
+004850     MOVE IN1 TO RSLT-OPERAND-1.
+004860     MOVE IN2 TO RSLT-OPERAND-2.
+004870     MOVE IN3 TO RSLT-OPERAND-3.
+004880     MOVE RESULT TO RSLT-RESULT.
+004890     WRITE RSLT-RECORD.
+004900     WRITE-RESULT-RECORD-EXIT.
+004910     EXIT.
+004920
+004930*===============================================================
+004940* FILE HANDLING
+004950*===============================================================
+004960     OPEN-FILES.
+004970     OPEN OUTPUT EXCEPT-FILE.
+004980     OPEN EXTEND AUDIT-FILE.
+004990     OPEN OUTPUT ERROR-FILE.
+005000     OPEN OUTPUT REPORT-FILE.
+005010     OPEN-FILES-EXIT.
+005020     EXIT.
+005030
+005040     READ-CONTROL-CARD.
+005050     OPEN INPUT CONTROL-FILE.
+005060     READ CONTROL-FILE
+005070         AT END
+005080             MOVE "Y" TO WS-CTL-EOF-SW
+005090     END-READ.
+005100     IF NOT WS-CTL-EOF THEN
+005110          MOVE CTL-RUN-MODE TO WS-RUN-MODE
+005120     END-IF.
+005130     CLOSE CONTROL-FILE.
+005140     READ-CONTROL-CARD-EXIT.
+005150     EXIT.
+005160
+005170     READ-TRANSACTION.
+005180     READ TRANS-FILE
+005190         AT END
+005200             MOVE "Y" TO WS-EOF-SW
+005210     END-READ.
+005220     READ-TRANSACTION-EXIT.
+005230     EXIT.
+005240
+005250     CLOSE-FILES.
+005260     CLOSE EXCEPT-FILE AUDIT-FILE ERROR-FILE REPORT-FILE.
+005270     CLOSE-FILES-EXIT.
+005280     EXIT.
+005290
+005300*===============================================================
+005310* TESTS - REGRESSION SUITE.  EACH TEST WRITES A PASS/FAIL LINE TO
+005320* TESTRPT AND THEN SETS UP AND PERFORMS BINOP FOR THE NEXT STEP,
+005330* FINISHING WITH A SUMMARY COUNT RECORD.
+005340*===============================================================
+005350     TESTS.
+005360     MOVE '+' TO SYM.
+005370     MOVE 4 TO A.
+005380     MOVE 2 TO B.
+005390     PERFORM BINOP THRU BINOP-EXIT.
+005400
+005410     TEST1.
+005420     MOVE "TEST1" TO WS-TEST-NAME.
+005430     IF C = 6.00 THEN
+005440          PERFORM RECORD-PASS THRU RECORD-PASS-EXIT
+005450          MOVE '/' TO SYM
+005460          PERFORM BINOP THRU BINOP-EXIT
+005470     ELSE
+005480          PERFORM RECORD-FAIL THRU RECORD-FAIL-EXIT
+005490     END-IF.
+005500
+005510     TEST2.
+005520     MOVE "TEST2" TO WS-TEST-NAME.
+005530     IF C = 2.00 THEN
+005540          PERFORM RECORD-PASS THRU RECORD-PASS-EXIT
+005550          MOVE '-' TO SYM
+005560          PERFORM BINOP THRU BINOP-EXIT
+005570     ELSE
+005580          PERFORM RECORD-FAIL THRU RECORD-FAIL-EXIT
+005590     END-IF.
+005600
+005610     TEST3.
+005620     MOVE "TEST3" TO WS-TEST-NAME.
+005630     IF C = 2.00 THEN
+005640          PERFORM RECORD-PASS THRU RECORD-PASS-EXIT
+005650          MOVE '*' TO SYM
+005660          PERFORM BINOP THRU BINOP-EXIT
+005670     ELSE
+005680          PERFORM RECORD-FAIL THRU RECORD-FAIL-EXIT
+005690     END-IF.
+005700
+005710     TEST4.
+005720     MOVE "TEST4" TO WS-TEST-NAME.
+005730     IF C = 8.00 THEN
+005740          PERFORM RECORD-PASS THRU RECORD-PASS-EXIT
+005750          MOVE "eq?" TO SYM
+005760          PERFORM BINOP THRU BINOP-EXIT
+005770     ELSE
+005780          PERFORM RECORD-FAIL THRU RECORD-FAIL-EXIT
+005790     END-IF.
+005800
+005810     TEST5.
+005820     MOVE "TEST5" TO WS-TEST-NAME.
+005830     IF RESULT = "false" THEN
+005840          PERFORM RECORD-PASS THRU RECORD-PASS-EXIT
+005850          MOVE "<=" TO SYM
+005860          PERFORM BINOP THRU BINOP-EXIT
+005870     ELSE
+005880          PERFORM RECORD-FAIL THRU RECORD-FAIL-EXIT
+005890     END-IF.
+005900
+005910     TEST6.
+005920     MOVE "TEST6" TO WS-TEST-NAME.
+005930     IF RESULT = "false" THEN
+005940          PERFORM RECORD-PASS THRU RECORD-PASS-EXIT
+005950          MOVE 2 TO A
+005960          PERFORM BINOP THRU BINOP-EXIT
+005970     ELSE
+005980          PERFORM RECORD-FAIL THRU RECORD-FAIL-EXIT
+005990     END-IF.
+006000
+006010     TEST7.
+006020     MOVE "TEST7" TO WS-TEST-NAME.
+006030     IF RESULT = "true" THEN
+006040          PERFORM RECORD-PASS THRU RECORD-PASS-EXIT
+006050          MOVE ">=" TO SYM
+006060          PERFORM BINOP THRU BINOP-EXIT
+006070     ELSE
+006080          PERFORM RECORD-FAIL THRU RECORD-FAIL-EXIT
+006090     END-IF.
+006100
+006110     TEST8.
+006120     MOVE "TEST8" TO WS-TEST-NAME.
+006130     IF RESULT = "true" THEN
+006140          PERFORM RECORD-PASS THRU RECORD-PASS-EXIT
+006150          MOVE "<>" TO SYM
+006160          PERFORM BINOP THRU BINOP-EXIT
+006170     ELSE
+006180          PERFORM RECORD-FAIL THRU RECORD-FAIL-EXIT
+006190     END-IF.
+006200
+006210     TEST9.
+006220     MOVE "TEST9" TO WS-TEST-NAME.
+006230     IF RESULT = "false" THEN
+006240          PERFORM RECORD-PASS THRU RECORD-PASS-EXIT
+006250          MOVE 1 TO A
+006260          MOVE "<" TO SYM
+006270          PERFORM BINOP THRU BINOP-EXIT
+006280     ELSE
+006290          PERFORM RECORD-FAIL THRU RECORD-FAIL-EXIT
+006300     END-IF.
+006310
+006320     TEST10.
+006330     MOVE "TEST10" TO WS-TEST-NAME.
+006340     IF RESULT = "true" THEN
+006350          PERFORM RECORD-PASS THRU RECORD-PASS-EXIT
+006360          MOVE ">" TO SYM
+006370          PERFORM BINOP THRU BINOP-EXIT
+006380     ELSE
+006390          PERFORM RECORD-FAIL THRU RECORD-FAIL-EXIT
+006400     END-IF.
+006410
+006420     TEST11.
+006430     MOVE "TEST11" TO WS-TEST-NAME.
+006440     IF RESULT = "false" THEN
+006450          PERFORM RECORD-PASS THRU RECORD-PASS-EXIT
+006460          MOVE 1 TO B
+006470          MOVE "and" TO SYM
+006480          PERFORM BINOP THRU BINOP-EXIT
+006490     ELSE
+006500          PERFORM RECORD-FAIL THRU RECORD-FAIL-EXIT
+006510     END-IF.
+006520
+006530     TEST12.
+006540     MOVE "TEST12" TO WS-TEST-NAME.
+006550     IF RESULT = "true" THEN
+006560          PERFORM RECORD-PASS THRU RECORD-PASS-EXIT
+006570          MOVE 0 TO A
+006580          MOVE 0 TO B
+006590          MOVE "or" TO SYM
+006600          PERFORM BINOP THRU BINOP-EXIT
+006610     ELSE
+006620          PERFORM RECORD-FAIL THRU RECORD-FAIL-EXIT
+006630     END-IF.
+006640
+006650     TEST13.
+006660     MOVE "TEST13" TO WS-TEST-NAME.
+006670     IF RESULT = "false" THEN
+006680          PERFORM RECORD-PASS THRU RECORD-PASS-EXIT
+006690     ELSE
+006700          PERFORM RECORD-FAIL THRU RECORD-FAIL-EXIT
+006710     END-IF.
+006720
+006730     PERFORM WRITE-TEST-SUMMARY THRU WRITE-TEST-SUMMARY-EXIT.
+006740     PERFORM CLOSE-FILES THRU CLOSE-FILES-EXIT.
+006750     STOP RUN.
+006760
+006770     RECORD-PASS.
+006780     ADD 1 TO WS-PASS-COUNT.
+006790     MOVE SPACES TO WS-RPT-LINE.
+006800     STRING WS-TEST-NAME  DELIMITED BY SPACE
+006810            "  PASS"      DELIMITED BY SIZE
+006820         INTO WS-RPT-LINE
+006830     END-STRING.
+006840     WRITE RPT-RECORD FROM WS-RPT-LINE.
+006850     RECORD-PASS-EXIT.
+006860     EXIT.
+006870
+006880     RECORD-FAIL.
+006890     ADD 1 TO WS-FAIL-COUNT.
+006900     MOVE SPACES TO WS-RPT-LINE.
+006910     STRING WS-TEST-NAME  DELIMITED BY SPACE
+006920            "  FAIL"      DELIMITED BY SIZE
+006930         INTO WS-RPT-LINE
+006940     END-STRING.
+006950     WRITE RPT-RECORD FROM WS-RPT-LINE.
+006960     DISPLAY WS-TEST-NAME " failed.".
+006970     RECORD-FAIL-EXIT.
+006980     EXIT.
+006990
+007000     WRITE-TEST-SUMMARY.
+007010     MOVE SPACES TO WS-RPT-LINE.
+007020     STRING "SUMMARY: "  DELIMITED BY SIZE
+007030            WS-PASS-COUNT DELIMITED BY SIZE
+007040            " PASSED, "  DELIMITED BY SIZE
+007050            WS-FAIL-COUNT DELIMITED BY SIZE
+007060            " FAILED"    DELIMITED BY SIZE
+007070         INTO WS-RPT-LINE
+007080     END-STRING.
+007090     WRITE RPT-RECORD FROM WS-RPT-LINE.
+007100     WRITE-TEST-SUMMARY-EXIT.
+007110     EXIT.
