@@ -0,0 +1,28 @@
+000100******************************************************************
+000200*                                                                *
+000300*    TRANREC.CPY                                                 *
+000400*                                                                *
+000500*    TRANSACTION RECORD FOR THE ASS6 SYMBOLIC EXPRESSION         *
+000600*    EVALUATOR.  ONE RECORD CARRIES EXACTLY WHAT USED TO BE      *
+000700*    KEYED IN BY HAND AS ACCEPT SYM / ACCEPT IN1 / ACCEPT IN2     *
+000800*    (PLUS THE THIRD LITERAL THAT THE "IF" PATH USED TO PICK     *
+000900*    UP VIA THE SECOND ACCEPT IN1 / ACCEPT IN2 PAIR IN            *
+001000*    CONDITIONAL_BRANCH).  ANY UPSTREAM EXTRACT THAT WRITES A     *
+001100*    FLAT FILE IN THIS LAYOUT CAN FEED ASS6 DIRECTLY.             *
+001200*                                                                *
+001300*    TRAN-OPERAND-1 AND TRAN-OPERAND-2 MAY EACH CARRY EITHER A    *
+001400*    LITERAL (A NUMBER, TRUE OR FALSE) OR A ONE-DEEP PARENTHE-    *
+001500*    SIZED SUB-EXPRESSION SUCH AS (* 2 3), LETTING A TRANSACTION  *
+001600*    CHAIN TWO OPERATIONS IN A SINGLE RECORD.                     *
+001700*                                                                *
+001800*    TRAN-OPERAND-3 IS ONLY USED WHEN TRAN-SYM IS "IF" - IT       *
+001900*    HOLDS THE ELSE-BRANCH LITERAL, WITH TRAN-OPERAND-2 HOLDING   *
+002000*    THE THEN-BRANCH LITERAL AND TRAN-OPERAND-1 THE CONDITION.    *
+002100*                                                                *
+002200******************************************************************
+002300 01  TRAN-RECORD.
+002400     05  TRAN-SYM                       PIC X(03).
+002500     05  TRAN-OPERAND-1                 PIC X(20).
+002600     05  TRAN-OPERAND-2                 PIC X(20).
+002700     05  TRAN-OPERAND-3                 PIC X(20).
+002800     05  FILLER                         PIC X(17).
